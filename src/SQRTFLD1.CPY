@@ -0,0 +1,4 @@
+      *> single-field variant of SQRTFLD.CPY -- same signed number/approx
+      *> layout, for COPY sites that have no use for a companion edited
+      *> display item (see SQRTFLD.CPY for the FIELD-NAME+EDIT-NAME pair).
+       01 FIELD-NAME  picture s9(11)v9(6).
