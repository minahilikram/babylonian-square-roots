@@ -4,9 +4,17 @@ environment division.
 input-output section.
 
 file-control.
-    select optional input-file assign to "docs\sqrt.dat"
+    select optional input-file assign to dynamic input-file-name
     organization is line sequential.
     select standard-output assign to display.
+    select optional report-file assign to dynamic report-file-name
+    organization is line sequential.
+    select optional restart-file assign to "SQRT.CKP"
+    organization is line sequential.
+    select optional csv-file assign to dynamic csv-file-name
+    organization is line sequential.
+    select optional reject-file assign to dynamic reject-file-name
+    organization is line sequential.
 
 data division.
 
@@ -14,15 +22,72 @@ file section.
 fd input-file.
     01 standard-input picture x(80).
 fd standard-output.
-    01 out-line  picture x(80).
+    01 out-line  picture x(166).
+fd report-file.
+    01 report-line picture x(166).
+fd restart-file.
+    01 restart-io-record picture x(80).
+fd csv-file.
+    01 csv-io-record picture x(60).
+fd reject-file.
+    01 reject-io-record picture x(80).
 
 working-storage section.
 77 diff picture v9(5).
-77 z    picture 9(11)v9(6).
+copy SQRTFLD1 replacing ==FIELD-NAME== by ==z==.
 77 k    picture s9999.
-77 x    picture 9(11)v9(6).
-77 y    picture 9(11)v9(6).
-77 temp picture 9(11)v9(6).
+copy SQRTFLD1 replacing ==FIELD-NAME== by ==x==.
+copy SQRTFLD1 replacing ==FIELD-NAME== by ==y==.
+copy SQRTFLD1 replacing ==FIELD-NAME== by ==temp==.
+
+77 ws-read-count      picture 9(9) value 0.
+77 ws-converged-count picture 9(9) value 0.
+77 ws-rejected-count  picture 9(9) value 0.
+77 ws-aborted-count   picture 9(9) value 0.
+
+77 ws-restart-flag      picture x value spaces.
+77 ws-resume-key        picture 9(9) value 0.
+77 ws-scan-count        picture 9(9) value 0.
+77 ws-checkpoint-every  picture 9(5) value 500.
+77 ws-since-checkpoint  picture 9(5) value 0.
+
+77 ws-default-diff   picture v9(5) value 0.00001.
+77 ws-bad-diff-count picture 9(9) value 0.
+
+77 ws-skip-value   picture s9(11)v9(6) value -1.
+77 ws-skipped-count picture 9(9) value 0.
+
+77 ws-csv-format picture x value spaces.
+77 ws-csv-active picture x value 'N'.
+01 csv-file-name picture x(20).
+
+77 ws-degree-env picture x(2) value spaces.
+77 degree        picture 9(2) value 2.
+77 ws-degree-m1  picture 9(2) value 1.
+77 ws-exponent   picture 9(2) value 1.
+77 ws-xpow       picture s9(11)v9(6).
+77 ws-term1      picture s9(11)v9(6).
+77 ws-term2      picture s9(11)v9(6).
+
+01 input-file-name picture x(80) value 'docs\sqrt.dat'.
+
+01 reject-file-name picture x(20).
+
+01 restart-record.
+   02 restart-key       picture 9(9) value 0.
+   02 restart-read      picture 9(9) value 0.
+   02 restart-converged picture 9(9) value 0.
+   02 restart-rejected  picture 9(9) value 0.
+   02 restart-aborted   picture 9(9) value 0.
+   02 restart-bad-diff  picture 9(9) value 0.
+   02 restart-skipped   picture 9(9) value 0.
+   02 filler            picture x(17) value spaces.
+
+01 report-file-name picture x(20).
+01 report-run-date.
+   02 report-yyyy picture 9(4).
+   02 report-mm   picture 9(2).
+   02 report-dd   picture 9(2).
 
 01 in-card.
    02 in-z     picture s9(11)v9(6).
@@ -49,54 +114,235 @@ working-storage section.
 
 01 print-line.
    02 filler picture x value space.
-   02 out-z  picture z(11)9.9(6).
+   copy SQRTEDIT replacing ==LEVELNO== by ==02== ==FIELD-NAME== by ==out-z==.
    02 filler picture x(5) value spaces.
-   02 out-y  picture z(11)9.9(6).
+   copy SQRTEDIT replacing ==LEVELNO== by ==02== ==FIELD-NAME== by ==out-y==.
+
+01 csv-header.
+   02 filler picture x(6)  value 'number'.
+   02 filler picture x(1)  value ','.
+   02 filler picture x(11) value 'square root'.
+
+01 csv-data.
+   copy SQRTEDIT replacing ==LEVELNO== by ==02== ==FIELD-NAME== by ==csv-z==.
+   02 filler picture x(1) value ','.
+   copy SQRTEDIT replacing ==LEVELNO== by ==02== ==FIELD-NAME== by ==csv-y==.
 
 01 error-mess.
    02 filler picture x value space.
-   02 ot-z   picture -(11)9.9(6).
-   02 filler picture x(21) value '        invalid input'.
+   copy SQRTEDITS replacing ==LEVELNO== by ==02== ==FIELD-NAME== by ==ot-z==.
+   02 filler picture x(21) value '        INVALID INPUT'.
+
+01 skip-mess.
+   02 filler picture x value space.
+   copy SQRTEDITS replacing ==LEVELNO== by ==02== ==FIELD-NAME== by ==ots-z==.
+   02 filler picture x(21) value '        skipped (-1)'.
 
 01 abort-mess.
    02 filler picture x value space.
-   02 outp-z picture z(11)9.9(6).
+   copy SQRTEDIT replacing ==LEVELNO== by ==02== ==FIELD-NAME== by ==outp-z==.
    02 filler picture x(37) value
       '  attempt aborted,too many iterations'.
 
+01 diff-warn-mess.
+   02 filler picture x value space.
+   copy SQRTEDIT replacing ==LEVELNO== by ==02== ==FIELD-NAME== by ==outd-z==.
+   02 filler picture x(37) value
+      '  bad tolerance,defaulted to .00001'.
+
+01 trailer-line.
+   02 filler picture x(1)  value spaces.
+   02 filler picture x(16) value 'records read....'.
+   02 trl-read       picture zzzzzzzz9.
+   02 filler picture x(3)  value spaces.
+   02 filler picture x(16) value 'converged.......'.
+   02 trl-converged  picture zzzzzzzz9.
+   02 filler picture x(3)  value spaces.
+   02 filler picture x(16) value 'rejected........'.
+   02 trl-rejected   picture zzzzzzzz9.
+   02 filler picture x(3)  value spaces.
+   02 filler picture x(16) value 'aborted.........'.
+   02 trl-aborted    picture zzzzzzzz9.
+   02 filler picture x(3)  value spaces.
+   02 filler picture x(16) value 'bad tolerance...'.
+   02 trl-bad-diff   picture zzzzzzzz9.
+   02 filler picture x(3)  value spaces.
+   02 filler picture x(16) value 'skipped.........'.
+   02 trl-skipped    picture zzzzzzzz9.
+
 procedure division.
-    open input input-file, output standard-output.
-    write out-line from title-line after advancing 0 lines.
-    write out-line from under-line after advancing 1 line.
-    write out-line from col-heads after advancing 1 line.
-    write out-line from underline-2 after advancing 1 line.
-    
-s1.  
+    accept input-file-name from environment 'SQRT_INPUT'.
+    if input-file-name = spaces
+        move 'docs\sqrt.dat' to input-file-name
+    end-if.
+    move function current-date(1:8) to report-run-date.
+    string 'SQRT' report-yyyy report-mm report-dd '.RPT'
+        delimited by size into report-file-name.
+    string 'SQRT' report-yyyy report-mm report-dd '.REJ'
+        delimited by size into reject-file-name.
+    accept ws-degree-env from environment 'SQRT_DEGREE'.
+    if ws-degree-env(1:1) is not equal to space
+        move ws-degree-env to degree
+        if degree is less than 2
+            move 2 to degree
+        end-if
+    end-if.
+    compute ws-degree-m1 = degree - 1.
+    compute ws-exponent = degree - 1.
+    accept ws-restart-flag from environment 'SQRT_RESTART'.
+    if ws-restart-flag = 'Y' or ws-restart-flag = 'y'
+        perform load-checkpoint
+    end-if.
+    if ws-restart-flag = 'Y' or ws-restart-flag = 'y'
+        open input input-file, output standard-output
+        open extend report-file
+        open extend reject-file
+    else
+        open input input-file, output standard-output, output report-file,
+            output reject-file
+    end-if.
+    accept ws-csv-format from environment 'SQRT_CSV'.
+    if ws-csv-format = 'Y' or ws-csv-format = 'y'
+        move 'Y' to ws-csv-active
+        string 'SQRT' report-yyyy report-mm report-dd '.CSV'
+            delimited by size into csv-file-name
+        if ws-restart-flag = 'Y' or ws-restart-flag = 'y'
+            open extend csv-file
+        else
+            open output csv-file
+            write csv-io-record from csv-header after advancing 0 lines
+        end-if
+    end-if.
+    if ws-restart-flag is not equal to 'Y' and ws-restart-flag is not equal to 'y'
+        write out-line from title-line after advancing 0 lines
+        write report-line from title-line after advancing 0 lines
+        write out-line from under-line after advancing 1 line
+        write report-line from under-line after advancing 1 line
+        write out-line from col-heads after advancing 1 line
+        write report-line from col-heads after advancing 1 line
+        write out-line from underline-2 after advancing 1 line
+        write report-line from underline-2 after advancing 1 line
+    end-if.
+
+s1.
     read input-file into in-card at end go to finish end-read.
+    add 1 to ws-scan-count.
+    if ws-resume-key is greater than zero
+        if ws-scan-count is not greater than ws-resume-key
+            go to s1
+        else
+            move zero to ws-resume-key
+        end-if
+    end-if.
+    add 1 to ws-read-count.
+    if in-z is equal to ws-skip-value
+        add 1 to ws-skipped-count
+        move in-z to ots-z
+        write out-line from skip-mess after advancing 1 line
+        write report-line from skip-mess after advancing 1 line
+        perform checkpoint-if-due
+        go to s1
+    end-if.
     if in-z is greater than zero go to b1 end-if.
+    add 1 to ws-rejected-count.
     move in-z to ot-z.
     write out-line from error-mess after advancing 1 line.
+    write report-line from error-mess after advancing 1 line.
+    write reject-io-record from in-card.
+    perform checkpoint-if-due.
     go to s1.
-b1. 
-    move in-diff to diff.
+b1.
+    if in-diff is numeric and in-diff is greater than zero
+        move in-diff to diff
+    else
+        move ws-default-diff to diff
+        add 1 to ws-bad-diff-count
+        move in-z to outd-z
+        write out-line from diff-warn-mess after advancing 1 line
+        write report-line from diff-warn-mess after advancing 1 line
+    end-if.
     move in-z to z.
     divide 2 into z giving x rounded.
     perform s2 thru e2 varying k from 1 by 1
         until k is greater than 1000.
+    add 1 to ws-aborted-count.
     move in-z to outp-z.
     write out-line from abort-mess after advancing 1 line.
+    write report-line from abort-mess after advancing 1 line.
+    write reject-io-record from in-card.
+    perform checkpoint-if-due.
     go to s1.
-s2. 
-    compute y rounded = 0.5 * (x + z / x).
+s2.
+    compute ws-xpow rounded = x ** ws-exponent.
+    compute ws-term1 = ws-degree-m1 * x.
+    compute ws-term2 rounded = z / ws-xpow.
+    compute y rounded = (ws-term1 + ws-term2) / degree.
     subtract x from y giving temp.
     if temp is less than zero compute temp = - temp end-if.
     if temp / (y + x) is greater than diff go to e2 end-if.
-    move in-z to out-z. 
+    add 1 to ws-converged-count.
+    move in-z to out-z.
     move y to out-y.
     write out-line from print-line after advancing 1 line.
+    write report-line from print-line after advancing 1 line.
+    if ws-csv-active = 'Y'
+        move in-z to csv-z
+        move y to csv-y
+        write csv-io-record from csv-data after advancing 1 line
+    end-if.
+    perform checkpoint-if-due.
     go to s1.
-e2. 
+e2.
     move y to x.
 finish.
-    close input-file, standard-output. 
+    move ws-read-count      to trl-read.
+    move ws-converged-count to trl-converged.
+    move ws-rejected-count  to trl-rejected.
+    move ws-aborted-count   to trl-aborted.
+    move ws-bad-diff-count  to trl-bad-diff.
+    move ws-skipped-count   to trl-skipped.
+    write out-line from trailer-line after advancing 2 lines.
+    write report-line from trailer-line after advancing 2 lines.
+    close input-file, standard-output, report-file, reject-file.
+    if ws-csv-active = 'Y'
+        close csv-file
+    end-if.
+    move zero to restart-key.
+    move zero to restart-read.
+    move zero to restart-converged.
+    move zero to restart-rejected.
+    move zero to restart-aborted.
+    move zero to restart-bad-diff.
+    move zero to restart-skipped.
+    open output restart-file.
+    write restart-io-record from restart-record.
+    close restart-file.
 stop run.
+
+load-checkpoint.
+    open input restart-file.
+    read restart-file into restart-record at end move zero to restart-key end-read.
+    close restart-file.
+    move restart-key       to ws-resume-key.
+    move restart-read      to ws-read-count.
+    move restart-converged to ws-converged-count.
+    move restart-rejected  to ws-rejected-count.
+    move restart-aborted   to ws-aborted-count.
+    move restart-bad-diff  to ws-bad-diff-count.
+    move restart-skipped   to ws-skipped-count.
+
+checkpoint-if-due.
+    add 1 to ws-since-checkpoint.
+    if ws-since-checkpoint is greater than or equal to ws-checkpoint-every
+        move zero to ws-since-checkpoint
+        move ws-scan-count      to restart-key
+        move ws-read-count      to restart-read
+        move ws-converged-count to restart-converged
+        move ws-rejected-count  to restart-rejected
+        move ws-aborted-count   to restart-aborted
+        move ws-bad-diff-count  to restart-bad-diff
+        move ws-skipped-count   to restart-skipped
+        open output restart-file
+        write restart-io-record from restart-record
+        close restart-file
+    end-if.
