@@ -4,13 +4,46 @@ program-id. sqroot.
 data division.
 
 working-storage section.
+77 k            picture s9999.
+copy SQRTFLD1 replacing ==FIELD-NAME== by ==prev-approx==.
+copy SQRTFLD1 replacing ==FIELD-NAME== by ==temp==.
+77 ws-exponent  picture 9(2).
+77 ws-xpow      picture s9(11)v9(6).
+77 ws-degree-m1 picture 9(2).
+77 ws-term1     picture s9(11)v9(6).
+77 ws-term2     picture s9(11)v9(6).
 
 linkage section.
-01 number-input picture 9(11)v9(6).
-77 approx picture 9(11)v9(6).
+copy SQRTFLD1 replacing ==FIELD-NAME== by ==number-input==.
+copy SQRTFLD1 replacing ==FIELD-NAME== by ==approx==.
+77 tolerance        picture v9(5).
+77 iterations-used  picture 9(5).
+77 degree           picture 9(2).
 
-procedure division using number-input, approx.
-	perform calculation 1000 times.
+procedure division using number-input, approx, tolerance, iterations-used,
+        degree.
+	if degree is not numeric or degree is less than 2
+		move 2 to degree
+	end-if.
+	compute ws-exponent = degree - 1.
+	compute ws-degree-m1 = degree - 1.
+	move zero to iterations-used.
+	perform calculation thru calc-exit
+		varying k from 1 by 1 until k is greater than 1000.
+	goback.
 
 calculation.
-	compute approx = ((approx) + (number-input / approx)) / 2.
+	move approx to prev-approx.
+	compute ws-xpow rounded = approx ** ws-exponent.
+	compute ws-term1 = ws-degree-m1 * approx.
+	compute ws-term2 rounded = number-input / ws-xpow.
+	compute approx rounded = (ws-term1 + ws-term2) / degree.
+	move k to iterations-used.
+	subtract approx from prev-approx giving temp.
+	if temp is less than zero compute temp = - temp end-if.
+	if temp / (approx + prev-approx) is greater than tolerance
+		go to calc-exit
+	end-if.
+	goback.
+calc-exit.
+	exit.
