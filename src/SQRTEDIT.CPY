@@ -0,0 +1,6 @@
+      *> shared unsigned edit-picture item for square-root report/CSV
+      *> output fields -- COPY ... REPLACING LEVELNO with the level
+      *> number and FIELD-NAME with the data name needed at the point
+      *> of inclusion, so it can be embedded standalone (01) or as a
+      *> subordinate item (02) within a report/message record.
+       LEVELNO FIELD-NAME  picture z(11)9.9(6).
