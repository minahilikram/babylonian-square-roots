@@ -0,0 +1,5 @@
+      *> shared numeric field layout for square-root number/approx
+      *> values -- COPY ... REPLACING FIELD-NAME and EDIT-NAME with
+      *> the data-names needed at the point of inclusion.
+       01 FIELD-NAME  picture s9(11)v9(6).
+       01 EDIT-NAME   picture z(11)9.9(6).
