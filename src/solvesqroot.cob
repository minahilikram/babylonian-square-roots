@@ -1,23 +1,132 @@
 identification division.
 program-id. solvesqroot.
+environment division.
+input-output section.
+file-control.
+    select optional audit-file assign to "SOLVESQROOT.LOG"
+    organization is line sequential.
+    select optional batch-file assign to dynamic ws-batch-file-name
+    organization is line sequential.
 
 data division.
 
+file section.
+fd audit-file.
+    01 audit-io-record picture x(130).
+fd batch-file.
+    01 batch-io-record picture x(80).
+
 working-storage section.
 01 accept-input picture x(80).
-01 number-input picture 9(11)v9(6).
-01 approx picture 9(11)v9(6).
-01 number-out  picture z(11)9.9(6).
-01 approx-out  picture z(11)9.9(6).
+copy SQRTFLD replacing ==FIELD-NAME== by ==number-input==
+                       ==EDIT-NAME==  by ==number-out==.
+copy SQRTFLD replacing ==FIELD-NAME== by ==approx==
+                       ==EDIT-NAME==  by ==approx-out==.
 01 i picture 9(36) value 0.
 01 validation picture 9 value 1.
+01 tolerance picture v9(5) value 0.00001.
+01 iterations-used picture 9(5).
+01 ws-reject-reason picture x(29) value spaces.
+01 ws-char-idx       picture 9(3) value 0.
+01 ws-decimal-count  picture 9    value 0.
+01 ws-digit-count    picture 9(3) value 0.
+01 ws-input-valid    picture x    value 'Y'.
+01 ws-skip-flag      picture x    value 'N'.
+01 ws-mode-choice    picture x    value spaces.
+01 ws-batch-file-name picture x(20) value spaces.
+01 ws-skip-value     picture s9(11)v9(6) value -1.
+01 ws-degree-input   picture x(80) value spaces.
+01 degree            picture 9(2)  value 2.
+01 ws-operator       picture x(20) value spaces.
+
+01 audit-timestamp.
+   02 audit-ts-date.
+      03 audit-ts-yyyy picture 9(4).
+      03 audit-ts-mm   picture 9(2).
+      03 audit-ts-dd   picture 9(2).
+   02 audit-ts-time.
+      03 audit-ts-hh   picture 9(2).
+      03 audit-ts-mi   picture 9(2).
+      03 audit-ts-ss   picture 9(2).
+
+01 audit-record.
+   02 audit-ts       picture x(19) value spaces.
+   02 filler         picture x value space.
+   02 audit-operator picture x(20) value spaces.
+   02 filler         picture x value space.
+   02 audit-status   picture x(8) value spaces.
+   02 filler         picture x value space.
+   02 audit-input    picture x(20) value spaces.
+   02 filler         picture x value space.
+   02 audit-approx   picture x(20) value spaces.
+   02 filler         picture x value space.
+   02 audit-reason   picture x(29) value spaces.
 
 procedure division.
 begin.
-	perform user-input
-		until accept-input = 'Q'.
+	accept ws-operator from environment 'USER'.
+	if ws-operator = spaces
+		move 'UNKNOWN' to ws-operator
+	end-if.
+	display ' '.
+	display 'ENTER ROOT DEGREE (BLANK FOR SQUARE ROOT, DEFAULT 2)'.
+	accept ws-degree-input.
+	move 2 to degree.
+	if ws-degree-input(1:1) is not equal to space
+		move ws-degree-input to degree
+		if degree is less than 2
+			move 2 to degree
+		end-if
+	end-if.
+	display ' '.
+	display 'SELECT MODE:  [I]NTERACTIVE   [B]ATCH'.
+	accept ws-mode-choice.
+	if ws-mode-choice = 'B' or ws-mode-choice = 'b'
+		perform batch-run thru b-done
+	else
+		open extend audit-file
+		perform user-input
+			until accept-input = 'Q'
+		close audit-file
+	end-if.
 	stop run.
 
+batch-run.
+	display 'ENTER TRANSACTION FILE NAME'.
+	accept ws-batch-file-name.
+	open extend audit-file.
+	open input batch-file.
+	perform print.
+b-loop.
+	read batch-file into accept-input at end go to b-done end-read.
+	move accept-input to number-input.
+	perform check-numeric-format.
+	if ws-input-valid = 'Y'
+		if ws-skip-flag = 'Y'
+			display 'SENTINEL SKIP VALUE, RECORD SKIPPED.'
+			move 'SENTINEL SKIP VALUE (-1)' to ws-reject-reason
+			perform log-skipped
+		else
+			if number-input = 0
+				display 'ZERO IS NOT A VALID INPUT.'
+				move 'ZERO INPUT NOT ALLOWED' to ws-reject-reason
+				perform log-rejected
+			else
+				divide 2 into number-input giving approx
+				call 'sqroot' using number-input, approx, tolerance,
+					iterations-used, degree
+				move approx to approx-out
+				move number-input to number-out
+				display number-out '     ' approx-out
+				perform log-accepted
+			end-if
+		end-if
+	end-if.
+	go to b-loop.
+b-done.
+	close batch-file.
+	close audit-file.
+
 user-input.
 	display ' '.
 	display 'ENTER NUMBER TO SQRT  ||  [Q]UIT'.
@@ -25,25 +134,121 @@ user-input.
 	perform validate-input.
 
 validate-input.
-	move accept-input to number-input.
-	if accept-input(1:1) >= 0 and accept-input(1:1) <= 9 and accept-input(1:1) not = 'Q' and number-input not = 0
-		perform main
-	else if accept-input(1:1) = '-'
-		display 'INVALID INPUT.'
-	else if accept-input(1:1) not = 'Q'
-		display 'NOT A VALID NUMBER.'
+	if accept-input(1:1) = 'Q'
+		continue
+	else
+		move accept-input to number-input
+		perform check-numeric-format
+		if ws-input-valid = 'Y'
+			if ws-skip-flag = 'Y'
+				display 'SENTINEL SKIP VALUE, RECORD SKIPPED.'
+				move 'SENTINEL SKIP VALUE (-1)' to ws-reject-reason
+				perform log-skipped
+			else
+				if number-input = 0
+					display 'ZERO IS NOT A VALID INPUT.'
+					move 'ZERO INPUT NOT ALLOWED' to ws-reject-reason
+					perform log-rejected
+				else
+					perform main
+				end-if
+			end-if
+		end-if
 	end-if.
 
+check-numeric-format.
+	move 'Y' to ws-input-valid.
+	move 'N' to ws-skip-flag.
+	move 0 to ws-decimal-count.
+	move 0 to ws-digit-count.
+	perform varying ws-char-idx from 1 by 1
+			until ws-char-idx > 80 or ws-input-valid = 'N'
+		if accept-input(ws-char-idx:1) = space
+			exit perform
+		else if accept-input(ws-char-idx:1) = '.'
+			add 1 to ws-decimal-count
+		else if accept-input(ws-char-idx:1) = '-' and ws-char-idx = 1
+			continue
+		else if accept-input(ws-char-idx:1) >= '0' and accept-input(ws-char-idx:1) <= '9'
+			add 1 to ws-digit-count
+		else
+			move 'N' to ws-input-valid
+			display 'INVALID CHARACTER IN NUMBER.'
+			move 'INVALID CHARACTER IN NUMBER' to ws-reject-reason
+			perform log-rejected
+		end-if
+	end-perform.
+	if ws-input-valid = 'Y' and ws-decimal-count > 1
+		move 'N' to ws-input-valid
+		display 'TOO MANY DECIMAL POINTS.'
+		move 'TOO MANY DECIMAL POINTS' to ws-reject-reason
+		perform log-rejected
+	end-if.
+	if ws-input-valid = 'Y' and ws-digit-count = 0
+		move 'N' to ws-input-valid
+		display 'NO DIGITS ENTERED.'
+		move 'NO DIGITS ENTERED' to ws-reject-reason
+		perform log-rejected
+	end-if.
+	if ws-input-valid = 'Y' and accept-input(1:1) = '-'
+		if number-input = ws-skip-value
+			move 'Y' to ws-skip-flag
+		else
+			move 'N' to ws-input-valid
+			display 'INVALID INPUT.'
+			move 'INVALID INPUT' to ws-reject-reason
+			perform log-rejected
+		end-if
+	end-if.
 
 main.
 	divide 2 into number-input giving approx.
-	call 'sqroot' using number-input, approx.
+	call 'sqroot' using number-input, approx, tolerance, iterations-used,
+		degree.
 	move approx to approx-out.
 	move number-input to number-out.
 	perform print.
 	display number-out '     ' approx-out.
+	display '     iterations used: ' iterations-used.
+	perform log-accepted.
 
 print.
 	display '--------------------------------------------'.
 	display '       NUMBER               SQUARE ROOT     '.
 	display '--------------------   ---------------------'.
+
+stamp-audit-timestamp.
+	move function current-date(1:8)  to audit-ts-date.
+	move function current-date(9:6)  to audit-ts-time.
+	move spaces to audit-ts.
+	string audit-ts-yyyy '-' audit-ts-mm '-' audit-ts-dd ' '
+	       audit-ts-hh ':' audit-ts-mi ':' audit-ts-ss
+	       delimited by size into audit-ts.
+	move ws-operator to audit-operator.
+
+log-accepted.
+	perform stamp-audit-timestamp.
+	move 'ACCEPTED' to audit-status.
+	move number-out to audit-input.
+	move approx-out  to audit-approx.
+	move spaces      to audit-reason.
+	perform write-audit-record.
+
+log-rejected.
+	perform stamp-audit-timestamp.
+	move 'REJECTED' to audit-status.
+	move accept-input   to audit-input.
+	move spaces         to audit-approx.
+	move ws-reject-reason to audit-reason.
+	perform write-audit-record.
+
+log-skipped.
+	perform stamp-audit-timestamp.
+	move 'SKIPPED' to audit-status.
+	move accept-input   to audit-input.
+	move spaces         to audit-approx.
+	move ws-reject-reason to audit-reason.
+	perform write-audit-record.
+
+write-audit-record.
+	write audit-io-record from audit-record.
