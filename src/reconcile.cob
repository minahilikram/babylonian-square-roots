@@ -0,0 +1,179 @@
+identification division.
+program-id. reconcile.
+environment division.
+input-output section.
+
+file-control.
+    select optional input-file assign to dynamic input-file-name
+    organization is line sequential.
+    select standard-output assign to display.
+    select report-file assign to dynamic report-file-name
+    organization is line sequential.
+
+data division.
+
+file section.
+fd input-file.
+    01 standard-input picture x(80).
+fd standard-output.
+    01 out-line  picture x(140).
+fd report-file.
+    01 report-line picture x(140).
+
+working-storage section.
+77 tolerance             picture v9(5) value 0.00001.
+77 ws-mismatch-threshold picture v9(5) value 0.0001.
+77 iterations-used       picture 9(5).
+77 rk                    picture s9999.
+77 degree                picture 9(2) value 2.
+
+copy SQRTFLD1 replacing ==FIELD-NAME== by ==number-input==.
+copy SQRTFLD1 replacing ==FIELD-NAME== by ==fixed-approx==.
+copy SQRTFLD1 replacing ==FIELD-NAME== by ==rz==.
+copy SQRTFLD1 replacing ==FIELD-NAME== by ==rx==.
+copy SQRTFLD1 replacing ==FIELD-NAME== by ==ry==.
+copy SQRTFLD1 replacing ==FIELD-NAME== by ==rtemp==.
+
+01 input-file-name  picture x(80) value 'docs\recon.dat'.
+01 report-file-name picture x(20).
+01 report-run-date.
+   02 report-yyyy picture 9(4).
+   02 report-mm   picture 9(2).
+   02 report-dd   picture 9(2).
+
+01 recon-in-card.
+   02 recon-number picture s9(11)v9(6).
+   02 filler       picture x(63).
+
+77 ws-read-count      picture 9(9) value 0.
+77 ws-match-count     picture 9(9) value 0.
+77 ws-mismatch-count  picture 9(9) value 0.
+77 ws-aborted-count   picture 9(9) value 0.
+77 ws-rejected-count  picture 9(9) value 0.
+
+01 title-line.
+   02 filler picture x(6) value spaces.
+   02 filler picture x(28) value 'sqrt reconciliation report'.
+
+01 under-line.
+   02 filler picture x(64) value
+      '----------------------------------------------------------------'.
+
+01 col-heads.
+   02 filler picture x(9)  value spaces.
+   02 filler picture x(6)  value 'number'.
+   02 filler picture x(11) value spaces.
+   02 filler picture x(11) value 'sqroot(fix)'.
+   02 filler picture x(9)  value spaces.
+   02 filler picture x(11) value 'sqrt(conv.)'.
+   02 filler picture x(6)  value spaces.
+   02 filler picture x(6)  value 'status'.
+
+01 recon-line.
+   02 filler    picture x value space.
+   copy SQRTEDITS replacing ==LEVELNO== by ==02== ==FIELD-NAME== by ==out-number==.
+   02 filler    picture x(3) value spaces.
+   copy SQRTEDIT replacing ==LEVELNO== by ==02== ==FIELD-NAME== by ==out-fixed==.
+   02 filler    picture x(3) value spaces.
+   copy SQRTEDIT replacing ==LEVELNO== by ==02== ==FIELD-NAME== by ==out-conv==.
+   02 filler    picture x(3) value spaces.
+   02 out-status picture x(8).
+
+01 trailer-line.
+   02 filler picture x(1)  value spaces.
+   02 filler picture x(16) value 'records read....'.
+   02 trl-read      picture zzzzzzzz9.
+   02 filler picture x(3)  value spaces.
+   02 filler picture x(16) value 'matched.........'.
+   02 trl-match     picture zzzzzzzz9.
+   02 filler picture x(3)  value spaces.
+   02 filler picture x(16) value 'mismatched......'.
+   02 trl-mismatch  picture zzzzzzzz9.
+   02 filler picture x(3)  value spaces.
+   02 filler picture x(16) value 'aborted.........'.
+   02 trl-aborted   picture zzzzzzzz9.
+   02 filler picture x(3)  value spaces.
+   02 filler picture x(16) value 'rejected........'.
+   02 trl-rejected  picture zzzzzzzz9.
+
+procedure division.
+    accept input-file-name from environment 'RECON_INPUT'.
+    if input-file-name = spaces
+        move 'docs\recon.dat' to input-file-name
+    end-if.
+    move function current-date(1:8) to report-run-date.
+    string 'RECON' report-yyyy report-mm report-dd '.RPT'
+        delimited by size into report-file-name.
+    open input input-file, output standard-output, output report-file.
+    write out-line from title-line after advancing 0 lines.
+    write report-line from title-line after advancing 0 lines.
+    write out-line from under-line after advancing 1 line.
+    write report-line from under-line after advancing 1 line.
+    write out-line from col-heads after advancing 1 line.
+    write report-line from col-heads after advancing 1 line.
+    write out-line from under-line after advancing 1 line.
+    write report-line from under-line after advancing 1 line.
+
+r1.
+    read input-file into recon-in-card at end go to r-finish end-read.
+    if recon-number is not greater than zero
+        add 1 to ws-rejected-count
+        move recon-number to out-number
+        move zero          to out-fixed
+        move zero          to out-conv
+        move 'REJECTED' to out-status
+        write out-line from recon-line after advancing 1 line
+        write report-line from recon-line after advancing 1 line
+        move spaces to out-status
+        go to r1
+    end-if.
+    add 1 to ws-read-count.
+    move recon-number to number-input.
+    divide 2 into number-input giving fixed-approx rounded.
+    call 'sqroot' using number-input, fixed-approx, tolerance,
+        iterations-used, degree.
+    move number-input to rz.
+    divide 2 into rz giving rx rounded.
+    perform rc2 thru rc-e2 varying rk from 1 by 1
+        until rk is greater than 1000.
+    add 1 to ws-aborted-count.
+    move 'ABORT' to out-status.
+    go to r1-compare.
+rc2.
+    compute ry rounded = 0.5 * (rx + rz / rx).
+    subtract rx from ry giving rtemp.
+    if rtemp is less than zero compute rtemp = - rtemp end-if.
+    if rtemp / (ry + rx) is greater than tolerance go to rc-e2 end-if.
+    move ry to rx.
+    go to r1-compare.
+rc-e2.
+    move ry to rx.
+r1-compare.
+    if out-status is not equal to 'ABORT'
+        compute rtemp = fixed-approx - rx
+        if rtemp is less than zero compute rtemp = - rtemp end-if
+        if rtemp is greater than ws-mismatch-threshold
+            move 'MISMATCH' to out-status
+            add 1 to ws-mismatch-count
+        else
+            move 'OK' to out-status
+            add 1 to ws-match-count
+        end-if
+    end-if.
+    move number-input to out-number.
+    move fixed-approx  to out-fixed.
+    move rx            to out-conv.
+    write out-line from recon-line after advancing 1 line.
+    write report-line from recon-line after advancing 1 line.
+    move spaces to out-status.
+    go to r1.
+r-finish.
+    move ws-read-count     to trl-read.
+    move ws-match-count    to trl-match.
+    move ws-mismatch-count to trl-mismatch.
+    move ws-aborted-count  to trl-aborted.
+    move ws-rejected-count to trl-rejected.
+    write out-line from trailer-line after advancing 2 lines.
+    write report-line from trailer-line after advancing 2 lines.
+    close input-file, standard-output, report-file.
+stop run.
