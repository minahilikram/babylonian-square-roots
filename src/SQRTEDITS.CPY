@@ -0,0 +1,6 @@
+      *> shared signed edit-picture item for square-root report output
+      *> fields that must display a leading minus -- COPY ...
+      *> REPLACING LEVELNO with the level number and FIELD-NAME with
+      *> the data name needed at the point of inclusion (see
+      *> SQRTEDIT.CPY for the unsigned variant).
+       LEVELNO FIELD-NAME  picture -(11)9.9(6).
